@@ -1,67 +1,863 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. TuringMachine.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 TAPE.
-           05 TAPE-ENTRY PIC X(10) VALUE '1101      '.
-       01 HEAD            PIC 9(2) VALUE 1.
-       01 STATE           PIC X(2) VALUE 'q0'.
-       01 SYMBOL          PIC X(1).
-       01 TRANSITION-KEY  PIC X(4).
-       01 NEXT-STATE      PIC X(2).
-       01 WRITE-SYMBOL    PIC X(1).
-       01 DIRECTION       PIC S9(2).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCESS.
-           PERFORM UNTIL STATE = 'HALT'
-               MOVE TAPE-ENTRY(HEAD:1) TO SYMBOL
-               MOVE STATE TO TRANSITION-KEY(1:2)
-               MOVE SYMBOL TO TRANSITION-KEY(3:1)
-               PERFORM DETERMINE-ACTION
-               IF NEXT-STATE = '    '
-                   DISPLAY 'No valid transition found. Halting.'
-                   MOVE 'HALT' TO STATE
-               ELSE
-                   MOVE NEXT-STATE TO STATE
-                   MOVE WRITE-SYMBOL TO TAPE-ENTRY(HEAD:1)
-                   ADD DIRECTION TO HEAD
-                   DISPLAY 'State: ' STATE ', Tape: ' TAPE-ENTRY ', Head: ' HEAD
-               END-IF
-           END-PERFORM
-           DISPLAY 'Final Tape: ' TAPE-ENTRY
-           STOP RUN.
-
-       DETERMINE-ACTION.
-           EVALUATE TRANSITION-KEY
-               WHEN 'q0' '1'
-                   MOVE 'q1' TO NEXT-STATE
-                   MOVE '1' TO WRITE-SYMBOL
-                   MOVE 1 TO DIRECTION
-               WHEN 'q0' '0'
-                   MOVE 'q2' TO NEXT-STATE
-                   MOVE '1' TO WRITE-SYMBOL
-                   MOVE 1 TO DIRECTION
-               WHEN 'q1' '1'
-                   MOVE 'q0' TO NEXT-STATE
-                   MOVE '1' TO WRITE-SYMBOL
-                   MOVE 1 TO DIRECTION
-               WHEN 'q1' '0'
-                   MOVE 'q1' TO NEXT-STATE
-                   MOVE '1' TO WRITE-SYMBOL
-                   MOVE 1 TO DIRECTION
-               WHEN 'q2' '1'
-                   MOVE 'q2' TO NEXT-STATE
-                   MOVE '1' TO WRITE-SYMBOL
-                   MOVE 1 TO DIRECTION
-               WHEN 'q2' '0'
-                   MOVE 'HALT' TO NEXT-STATE
-                   MOVE '0' TO WRITE-SYMBOL
-                   MOVE 0 TO DIRECTION
-               WHEN OTHER
-                   MOVE '    ' TO NEXT-STATE
-                   MOVE ' ' TO WRITE-SYMBOL
-                   MOVE 0 TO DIRECTION
-           END-EVALUATE.
-       END PROGRAM TuringMachine.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TuringMachine.
+000300 AUTHOR.        R-HALVERSEN.
+000400 INSTALLATION.  OPERATIONS-SYSTEMS.
+000500 DATE-WRITTEN.  2024-02-11.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------------
+001000* 2024-02-11  RH   ORIGINAL PROGRAM. SINGLE HARDCODED TAPE,
+001100*                  TRANSITIONS CODED DIRECTLY IN DETERMINE-ACTION.
+001200* 2026-08-09  RH   TRANSITIONS NO LONGER HARDCODED. TRANFILE IS
+001300*                  READ AT STARTUP AND LOADED INTO A SEARCHABLE
+001400*                  TABLE SO THE RULESET CAN CHANGE WITHOUT A
+001500*                  RECOMPILE. WIDENED STATE/NEXT-STATE TO X(04)
+001600*                  SO 'HALT' FITS WITHOUT TRUNCATION.
+001700* 2026-08-09  RH   TAPE-ENTRY NO LONGER A SINGLE HARDCODED VALUE.
+001800*                  STARTING TAPES ARE NOW READ FROM TAPEIN, ONE
+001900*                  PER RUN OF THE MACHINE, WITH THE FINAL TAPE
+002000*                  WRITTEN TO TAPEOUT FOR EACH.
+002100* 2026-08-09  RH   ADDED AUDITFILE - EVERY STEP NOW WRITES A
+002200*                  PERMANENT TRACE RECORD (TAPE NUMBER, STEP
+002300*                  NUMBER, STATE, TAPE, HEAD, TRANSITION FIRED)
+002400*                  INSTEAD OF RELYING ON SYSOUT DISPLAY ALONE.
+002500* 2026-08-09  RH   ADDED CHECKPOINT/RESTART. A CHECKPOINT RECORD
+002600*                  IS WRITTEN EVERY CHECKPOINT-INTERVAL STEPS. IF
+002700*                  THIS RUN FINDS AN EXISTING CHECKPOINT, TAPES
+002800*                  ALREADY COMPLETED ARE SKIPPED AND THE IN-
+002900*                  FLIGHT TAPE RESUMES FROM ITS LAST CHECKPOINTED
+003000*                  POSITION INSTEAD OF STARTING OVER AT HEAD 1.
+003100* 2026-08-09  RH   ADDED A MAX-STEPS GUARD. A TAPE THAT NEVER
+003200*                  REACHES HALT NO LONGER LOOPS FOREVER - IT IS
+003300*                  STOPPED AT MAX-STEPS, LOGGED TO ABENDRPT, AND
+003400*                  THE STEP RETURNS A NONZERO RETURN-CODE SO THE
+003500*                  CONDITION IS VISIBLE TO THE CALLING JCL.
+003600* 2026-08-09  RH   ADDED A PRE-RUN COMPLETENESS CHECK ON THE
+003700*                  TRANSITION TABLE. EVERY STATE THE TABLE
+003800*                  REFERENCES IS NOW CONFIRMED TO HAVE A
+003900*                  TRANSITION FOR BOTH TAPE SYMBOLS BEFORE ANY
+004000*                  TAPE IS PROCESSED - GAPS ARE ALL REPORTED TO
+004100*                  VALIDRPT UP FRONT AND THE RUN IS ABORTED WITH
+004200*                  A NONZERO RETURN-CODE INSTEAD OF FAILING
+004300*                  PARTWAY THROUGH A TAPE ON AN UNMATCHED STATE/
+004400*                  SYMBOL COMBINATION.
+004500* 2026-08-09  RH   ADDED PRTRPT, A FORMATTED PRINT REPORT WITH
+004600*                  HEADERS, RUN DATE AND ONE LINE PER TAPE
+004700*                  (STARTING TAPE, STEPS EXECUTED, FINAL TAPE,
+004800*                  FINAL STATE, HALT REASON). REMOVED THE PER-
+004900*                  STEP SYSOUT DISPLAY NOW THAT EVERY STEP IS
+005000*                  ALREADY TRACED TO AUDITFILE AND EVERY TAPE'S
+005100*                  RESULT IS ON THIS REPORT.
+005200* 2026-08-09  RH   STATE, TAPE AND TRANSITION-KEY FIELDS MOVED
+005300*                  INTO SHARED COPYBOOKS (TMSTATE, TMTRANTB,
+005400*                  TMTRANRC) AND WIDENED - STATE NAMES CAN NOW RUN
+005500*                  UP TO 8 CHARACTERS AND THE TAPE UP TO 40 CELLS -
+005600*                  SO LARGER MACHINE DEFINITIONS NO LONGER HIT THE
+005700*                  OLD 2-CHARACTER/10-CELL LIMITS.
+005800* 2026-08-09  RH   ADDED A TAPE BOUNDARY GUARD. A TRANSITION THAT
+005900*                  WOULD MOVE HEAD BEFORE CELL 1 OR PAST THE LAST
+006000*                  CELL OF TAPE-ENTRY NO LONGER RUNS HEAD OFF THE
+006100*                  FIELD - THE TAPE HALTS CLEANLY WITH HALT-
+006200*                  REASON SET TO 'RAN OFF TAPE' INSTEAD.
+006300* 2026-08-09  RH   MAX-STEPS CAN NOW BE OVERRIDDEN WITHOUT A
+006400*                  RECOMPILE. 1050-LOAD-RUN-PARM READS AN
+006500*                  OPTIONAL RUNPARM CONTROL RECORD AT STARTUP AND
+006600*                  RAISES OR LOWERS THE RUNAWAY CEILING WHEN ONE
+006700*                  IS SUPPLIED; A MISSING RUNPARM KEEPS THE
+006800*                  COMPILED-IN DEFAULT OF 10000.
+006900* 2026-08-09  RH   CHECKPOINT-RECORD AND RESTART-INFO NOW CARRY A
+007000*                  HALT-REASON, AND 2110-RESUME-FROM-CHECKPOINT
+007100*                  RESTORES IT. A RUN RESTARTED FROM A CHECKPOINT
+007200*                  TAKEN AT OR AFTER AN ABNORMAL HALT NO LONGER
+007300*                  REPORTS THAT TAPE AS HALTED NORMALLY ON PRTRPT.
+007400* 2026-08-09  RH   9000-TERMINATE NOW CLEARS CHECKPOINT ONCE THE
+007500*                  WHOLE DECK HAS RUN TO COMPLETION. A CHECKPOINT
+007600*                  LEFT BEHIND BY A PERIODIC WRITE DURING A TAPE
+007700*                  THAT HAS SINCE FINISHED WAS CAUSING THE NEXT
+007800*                  INVOCATION TO BE MISREAD AS A RESTART OF THE
+007900*                  ALREADY-FINISHED RUN.
+008000******************************************************************
+008100 ENVIRONMENT DIVISION.
+008200 INPUT-OUTPUT SECTION.
+008300 FILE-CONTROL.
+008400     SELECT TRANFILE ASSIGN TO "TRANFILE"
+008500         ORGANIZATION IS LINE SEQUENTIAL.
+
+008600     SELECT TAPEIN ASSIGN TO "TAPEIN"
+008700         ORGANIZATION IS LINE SEQUENTIAL.
+
+008800     SELECT TAPEOUT ASSIGN TO "TAPEOUT"
+008900         ORGANIZATION IS LINE SEQUENTIAL.
+
+009000     SELECT AUDITFILE ASSIGN TO "AUDITFILE"
+009100         ORGANIZATION IS LINE SEQUENTIAL.
+
+009200     SELECT CHECKPOINT ASSIGN TO "CHECKPOINT"
+009300         ORGANIZATION IS LINE SEQUENTIAL
+009400         FILE STATUS IS CHECKPOINT-STATUS.
+
+009500     SELECT ABENDRPT ASSIGN TO "ABENDRPT"
+009600         ORGANIZATION IS LINE SEQUENTIAL.
+
+009700     SELECT VALIDRPT ASSIGN TO "VALIDRPT"
+009800         ORGANIZATION IS LINE SEQUENTIAL.
+
+009900     SELECT PRTRPT ASSIGN TO "PRTRPT"
+010000         ORGANIZATION IS LINE SEQUENTIAL.
+
+010100     SELECT RUNPARM ASSIGN TO "RUNPARM"
+010200         ORGANIZATION IS LINE SEQUENTIAL
+010300         FILE STATUS IS RUNPARM-STATUS.
+
+010400 DATA DIVISION.
+010500 FILE SECTION.
+010600 FD  TRANFILE.
+010700     COPY TMTRANRC.
+
+010800 FD  TAPEIN.
+010900 01  TAPE-IN-RECORD              PIC X(40).
+
+011000 FD  TAPEOUT.
+011100 01  TAPE-OUT-RECORD             PIC X(40).
+
+011200 FD  AUDITFILE.
+011300 01  AUDIT-RECORD.
+011400     05  AUD-TAPE-NUM            PIC 9(06).
+011500     05  AUD-SEP1                PIC X(01) VALUE SPACE.
+011600     05  AUD-STEP-NUM            PIC 9(06).
+011700     05  AUD-SEP2                PIC X(01) VALUE SPACE.
+011800     05  AUD-STATE               PIC X(08).
+011900     05  AUD-SEP3                PIC X(01) VALUE SPACE.
+012000     05  AUD-TAPE                PIC X(40).
+012100     05  AUD-SEP4                PIC X(01) VALUE SPACE.
+012200     05  AUD-HEAD                PIC 9(02).
+012300     05  AUD-SEP5                PIC X(01) VALUE SPACE.
+012400     05  AUD-TRANSITION-KEY      PIC X(09).
+012500     05  AUD-SEP6                PIC X(01) VALUE SPACE.
+012600     05  AUD-WRITE-SYMBOL        PIC X(01).
+012700     05  AUD-SEP7                PIC X(01) VALUE SPACE.
+012800     05  AUD-DIRECTION           PIC S9(02)
+012900             SIGN IS TRAILING SEPARATE CHARACTER.
+
+013000 FD  CHECKPOINT.
+013100 01  CHECKPOINT-RECORD.
+013200     05  CKPT-TAPE-NUM           PIC 9(06).
+013300     05  CKPT-SEP1               PIC X(01) VALUE SPACE.
+013400     05  CKPT-STEP-NUM           PIC 9(06).
+013500     05  CKPT-SEP2               PIC X(01) VALUE SPACE.
+013600     05  CKPT-STATE              PIC X(08).
+013700     05  CKPT-SEP3               PIC X(01) VALUE SPACE.
+013800     05  CKPT-TAPE               PIC X(40).
+013900     05  CKPT-SEP4               PIC X(01) VALUE SPACE.
+014000     05  CKPT-HEAD               PIC 9(02).
+014100     05  CKPT-SEP5               PIC X(01) VALUE SPACE.
+014200     05  CKPT-HALT-REASON        PIC X(20).
+
+014300 FD  ABENDRPT.
+014400 01  ABEND-RECORD.
+014500     05  ABEND-LABEL             PIC X(20).
+014600     05  ABEND-TAPE-NUM          PIC 9(06).
+014700     05  ABEND-SEP1              PIC X(01) VALUE SPACE.
+014800     05  ABEND-MSG               PIC X(20).
+014900     05  ABEND-MAX-STEPS         PIC 9(06).
+015000     05  ABEND-SEP2              PIC X(01) VALUE SPACE.
+015100     05  ABEND-STATE-LABEL       PIC X(08).
+015200     05  ABEND-STATE             PIC X(08).
+015300     05  ABEND-SEP3              PIC X(01) VALUE SPACE.
+015400     05  ABEND-HEAD-LABEL        PIC X(07).
+015500     05  ABEND-HEAD              PIC 9(02).
+
+015600 FD  VALIDRPT.
+015700 01  VALID-RECORD.
+015800     05  VALID-LABEL             PIC X(20).
+015900     05  VALID-STATE             PIC X(08).
+016000     05  VALID-SEP1              PIC X(01).
+016100     05  VALID-SYMBOL-LABEL      PIC X(08).
+016200     05  VALID-SYMBOL            PIC X(01).
+
+016300 FD  PRTRPT.
+016400 01  PRTRPT-RECORD.
+016500     05  PR-TAPE-NUM             PIC 9(06).
+016600     05  PR-SEP1                 PIC X(01).
+016700     05  PR-START-TAPE           PIC X(40).
+016800     05  PR-SEP2                 PIC X(01).
+016900     05  PR-STEPS                PIC 9(06).
+017000     05  PR-SEP3                 PIC X(01).
+017100     05  PR-FINAL-TAPE           PIC X(40).
+017200     05  PR-SEP4                 PIC X(01).
+017300     05  PR-FINAL-STATE          PIC X(08).
+017400     05  PR-SEP5                 PIC X(01).
+017500     05  PR-HALT-REASON          PIC X(20).
+017600 01  PRTRPT-HEADER-RECORD        PIC X(125).
+
+017700 FD  RUNPARM.
+017800 01  RUNPARM-RECORD.
+017900     05  RP-MAX-STEPS            PIC 9(06).
+
+018000 WORKING-STORAGE SECTION.
+018100******************************************************************
+018200* MACHINE STATE - SHARED LAYOUT, SEE COPYLIB/TMSTATE
+018300******************************************************************
+018400 COPY TMSTATE.
+
+018500******************************************************************
+018600* TRANSITION TABLE - LOADED FROM TRANFILE AT STARTUP. SHARED
+018700* LAYOUT, SEE COPYLIB/TMTRANTB.
+018800******************************************************************
+018900 COPY TMTRANTB.
+
+019000******************************************************************
+019100* TRANSITION-TABLE COMPLETENESS VALIDATION
+019200* KNOWN-STATES-TABLE HOLDS EVERY DISTINCT STATE SEEN IN TRANFILE
+019300* (AS EITHER A CURRENT STATE OR A NEXT STATE) SO EACH ONE CAN BE
+019400* CHECKED FOR BOTH SYMBOL VALUES BEFORE A SINGLE TAPE IS RUN.
+019500******************************************************************
+019600 77  KNOWN-STATE-MAX              PIC 9(04) COMP VALUE 50.
+019700 77  KNOWN-STATE-COUNT            PIC 9(04) COMP VALUE ZERO.
+019800 01  KNOWN-STATES-TABLE.
+019900     05  KNOWN-STATE-ENTRY OCCURS 1 TO 50 TIMES
+020000             DEPENDING ON KNOWN-STATE-COUNT
+020100             INDEXED BY KS-IDX.
+020200         10  KS-STATE            PIC X(08).
+020300 77  CANDIDATE-STATE              PIC X(08).
+020400 77  CHECK-STATE                  PIC X(08).
+020500 77  CHECK-SYMBOL                 PIC X(01).
+020600 77  CHECK-KEY                    PIC X(09).
+020700 77  VALIDATION-GAP-COUNT         PIC 9(04) COMP VALUE ZERO.
+
+020800******************************************************************
+020900* FORMATTED PRINT REPORT - REPLACES PER-STEP SYSOUT DISPLAY WITH
+021000* ONE REPORT LINE PER TAPE PROCESSED. HALT-REASON IS SET AS SOON
+021100* AS THE MACHINE STOPS SO THE REASON NEVER HAS TO BE GUESSED AT
+021200* FROM STEP-COUNT OR FINAL STATE ALONE.
+021300******************************************************************
+021400 77  RUN-DATE                    PIC 9(08).
+021500 77  START-TAPE-SAVE             PIC X(40).
+021600 77  HALT-REASON                 PIC X(20) VALUE SPACES.
+
+021700******************************************************************
+021800* RUN COUNTERS
+021900******************************************************************
+022000 77  TAPE-COUNT                  PIC 9(06) COMP VALUE ZERO.
+022100 77  STEP-COUNT                  PIC 9(06) COMP VALUE ZERO.
+
+022200******************************************************************
+022300* RUNAWAY-ITERATION GUARD. MAX-STEPS DEFAULTS TO 10000 BUT CAN BE
+022400* OVERRIDDEN PER RUN BY RUNPARM - SEE 1050-LOAD-RUN-PARM - SO THE
+022500* CEILING CAN BE RAISED OR LOWERED WITHOUT A RECOMPILE.
+022600******************************************************************
+022700 77  MAX-STEPS                   PIC 9(06) COMP VALUE 10000.
+022800 77  RUNPARM-STATUS              PIC X(02).
+022900 77  RUNAWAY-COUNT               PIC 9(04) COMP VALUE ZERO.
+
+023000******************************************************************
+023100* TAPE BOUNDARY GUARD - HEAD MAY NEVER MOVE PAST EITHER END OF
+023200* TAPE-ENTRY. NEW-HEAD IS SIGNED SO A MOVE LEFT OFF THE FRONT OF
+023300* THE TAPE (WHICH WOULD DRIVE THE UNSIGNED HEAD NEGATIVE) CAN BE
+023400* DETECTED BEFORE IT IS EVER STORED BACK INTO HEAD.
+023500******************************************************************
+023600 77  TAPE-LENGTH                 PIC 9(02) VALUE 40.
+023700 77  NEW-HEAD                    PIC S9(04) COMP.
+
+023800******************************************************************
+023900* CHECKPOINT/RESTART
+024000******************************************************************
+024100 77  CHECKPOINT-STATUS           PIC X(02).
+024200 77  CHECKPOINT-INTERVAL         PIC 9(04) COMP VALUE 50.
+024300 77  CHECKPOINT-STEP-CTR         PIC 9(04) COMP VALUE ZERO.
+024400 01  RESTART-INFO.
+024500     05  RI-TAPE-NUM             PIC 9(06).
+024600     05  RI-STEP-NUM             PIC 9(06).
+024700     05  RI-STATE                PIC X(08).
+024800     05  RI-TAPE                 PIC X(40).
+024900     05  RI-HEAD                 PIC 9(02).
+025000     05  RI-HALT-REASON          PIC X(20).
+
+025100******************************************************************
+025200* SWITCHES
+025300******************************************************************
+025400 77  TRANFILE-EOF-SW             PIC X(01) VALUE 'N'.
+025500     88  TRANFILE-EOF                       VALUE 'Y'.
+025600     88  TRANFILE-NOT-EOF                    VALUE 'N'.
+025700 77  TAPEIN-EOF-SW                PIC X(01) VALUE 'N'.
+025800     88  TAPEIN-EOF                          VALUE 'Y'.
+025900     88  TAPEIN-NOT-EOF                       VALUE 'N'.
+026000 77  CHECKPOINT-EOF-SW           PIC X(01) VALUE 'N'.
+026100     88  CHECKPOINT-EOF                      VALUE 'Y'.
+026200     88  CHECKPOINT-NOT-EOF                  VALUE 'N'.
+026300 77  RESTART-SW                  PIC X(01) VALUE 'N'.
+026400     88  RESTART-REQUESTED                   VALUE 'Y'.
+026500     88  RESTART-NOT-REQUESTED               VALUE 'N'.
+026600 77  RUNAWAY-SW                  PIC X(01) VALUE 'N'.
+026700     88  RUNAWAY-DETECTED                    VALUE 'Y'.
+026800     88  NO-RUNAWAY                          VALUE 'N'.
+026900 77  KS-FOUND-SW                 PIC X(01) VALUE 'N'.
+027000     88  KS-FOUND                            VALUE 'Y'.
+027100     88  KS-NOT-FOUND                        VALUE 'N'.
+027200 77  COVERAGE-FOUND-SW           PIC X(01) VALUE 'N'.
+027300     88  COVERAGE-FOUND                      VALUE 'Y'.
+027400     88  COVERAGE-NOT-FOUND                  VALUE 'N'.
+027500 77  RULESET-SW                  PIC X(01) VALUE 'N'.
+027600     88  RULESET-INVALID                     VALUE 'Y'.
+027700     88  RULESET-VALID                       VALUE 'N'.
+
+027800 PROCEDURE DIVISION.
+027900******************************************************************
+028000*    0000-MAINLINE
+028100*    PROGRAM ENTRY POINT.
+028200******************************************************************
+028300 0000-MAINLINE.
+028400     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+028500     IF RULESET-VALID
+028600         PERFORM 2000-PROCESS-TAPE-DECK THRU 2000-EXIT
+028700     END-IF
+028800     PERFORM 9000-TERMINATE THRU 9000-EXIT
+028900     STOP RUN.
+
+029000******************************************************************
+029100*    1000-INITIALIZE
+029200*    OPEN THE TRANSITION TABLE FILE AND LOAD IT INTO WORKING
+029300*    STORAGE SO DETERMINE-ACTION NO LONGER NEEDS HARDCODED LOGIC.
+029400*    THE LOADED TABLE IS THEN VALIDATED FOR COMPLETENESS BEFORE
+029500*    ANY TAPE IS OPENED - AN INCOMPLETE RULESET ABORTS THE RUN
+029600*    RIGHT HERE RATHER THAN PARTWAY THROUGH A TAPE. ONLY WHEN THE
+029700*    RULESET CHECKS OUT ARE THE TAPE-INPUT/TAPE-OUTPUT BATCH
+029800*    FILES OPENED. IF A CHECKPOINT FROM A PRIOR, INCOMPLETE RUN
+029900*    IS FOUND, TAPEOUT, AUDITFILE AND CHECKPOINT ARE EXTENDED
+030000*    RATHER THAN REBUILT SO WORK ALREADY RECORDED IS NOT LOST.
+030100*    RUNPARM IS READ FIRST OF ALL SO AN OVERRIDDEN MAX-STEPS IS
+030200*    IN EFFECT BEFORE ANY TAPE IS PROCESSED.
+030300******************************************************************
+030400 1000-INITIALIZE.
+030500     PERFORM 1050-LOAD-RUN-PARM THRU 1050-EXIT
+030600     OPEN INPUT TRANFILE
+030700     PERFORM 1100-LOAD-TRANSITIONS THRU 1100-EXIT
+030800     CLOSE TRANFILE
+030900     OPEN OUTPUT VALIDRPT
+031000     PERFORM 1300-VALIDATE-TRANSITIONS THRU 1300-EXIT
+031100     CLOSE VALIDRPT
+031200     IF RULESET-VALID
+031300         PERFORM 1200-LOAD-CHECKPOINT THRU 1200-EXIT
+031400         OPEN INPUT TAPEIN
+031500         IF RESTART-REQUESTED
+031600             OPEN EXTEND TAPEOUT
+031700             OPEN EXTEND AUDITFILE
+031800             OPEN EXTEND CHECKPOINT
+031900             OPEN EXTEND ABENDRPT
+032000             OPEN EXTEND PRTRPT
+032100         ELSE
+032200             OPEN OUTPUT TAPEOUT
+032300             OPEN OUTPUT AUDITFILE
+032400             OPEN OUTPUT CHECKPOINT
+032500             OPEN OUTPUT ABENDRPT
+032600             OPEN OUTPUT PRTRPT
+032700             PERFORM 1900-WRITE-REPORT-HEADER THRU 1900-EXIT
+032800         END-IF
+032900     END-IF.
+033000 1000-EXIT.
+033100     EXIT.
+
+033200******************************************************************
+033300*    1050-LOAD-RUN-PARM
+033400*    RUNPARM IS AN OPTIONAL ONE-RECORD CONTROL FILE HOLDING AN
+033500*    OVERRIDE FOR MAX-STEPS. RUNPARM-STATUS OF '35' MEANS THE
+033600*    FILE DOES NOT EXIST - MAX-STEPS KEEPS ITS COMPILED-IN
+033700*    DEFAULT. A PRESENT BUT BLANK OR ZERO RECORD IS IGNORED THE
+033800*    SAME WAY SO A RUNPARM FILE CAN BE STAGED WITHOUT ALWAYS
+033900*    HAVING A VALUE PUNCHED IN IT.
+034000******************************************************************
+034100 1050-LOAD-RUN-PARM.
+034200     OPEN INPUT RUNPARM
+034300     IF RUNPARM-STATUS = '35'
+034400         CONTINUE
+034500     ELSE
+034600         READ RUNPARM
+034700             AT END
+034800                 CONTINUE
+034900         END-READ
+035000         IF RUNPARM-STATUS = '00' AND RP-MAX-STEPS > ZERO
+035100             MOVE RP-MAX-STEPS TO MAX-STEPS
+035200         END-IF
+035300         CLOSE RUNPARM
+035400     END-IF.
+035500 1050-EXIT.
+035600     EXIT.
+
+035700 1100-LOAD-TRANSITIONS.
+035800     PERFORM 1110-READ-TRANSITION THRU 1110-EXIT
+035900     PERFORM 1120-STORE-TRANSITION THRU 1120-EXIT
+036000         UNTIL TRANFILE-EOF.
+036100 1100-EXIT.
+036200     EXIT.
+
+036300 1110-READ-TRANSITION.
+036400     READ TRANFILE
+036500         AT END
+036600             SET TRANFILE-EOF TO TRUE
+036700     END-READ.
+036800 1110-EXIT.
+036900     EXIT.
+
+037000 1120-STORE-TRANSITION.
+037100     ADD 1 TO TRANSITION-COUNT
+037200     SET TT-IDX TO TRANSITION-COUNT
+037300     MOVE TR-CURRENT-STATE TO TT-KEY(TT-IDX)(1:8)
+037400     MOVE TR-READ-SYMBOL   TO TT-KEY(TT-IDX)(9:1)
+037500     MOVE TR-NEXT-STATE    TO TT-NEXT-STATE(TT-IDX)
+037600     MOVE TR-WRITE-SYMBOL  TO TT-WRITE-SYMBOL(TT-IDX)
+037700     MOVE TR-DIRECTION     TO TT-DIRECTION(TT-IDX)
+037800     PERFORM 1110-READ-TRANSITION THRU 1110-EXIT.
+037900 1120-EXIT.
+038000     EXIT.
+
+038100******************************************************************
+038200*    1200-LOAD-CHECKPOINT
+038300*    LOOKS FOR A CHECKPOINT LEFT BEHIND BY A RUN THAT DID NOT
+038400*    FINISH. CHECKPOINT-STATUS OF '35' MEANS THE FILE DOES NOT
+038500*    EXIST - A NORMAL, FRESH START. OTHERWISE THE LAST RECORD IN
+038600*    THE FILE IS THE MOST RECENT CHECKPOINT AND IS KEPT IN
+038700*    RESTART-INFO FOR 2100-PROCESS-ONE-TAPE TO PICK UP.
+038800******************************************************************
+038900 1200-LOAD-CHECKPOINT.
+039000     OPEN INPUT CHECKPOINT
+039100     IF CHECKPOINT-STATUS = '35'
+039200         SET RESTART-NOT-REQUESTED TO TRUE
+039300     ELSE
+039400         PERFORM 1210-READ-CHECKPOINT THRU 1210-EXIT
+039500         PERFORM 1220-SAVE-CHECKPOINT THRU 1220-EXIT
+039600             UNTIL CHECKPOINT-EOF
+039700         CLOSE CHECKPOINT
+039800     END-IF.
+039900 1200-EXIT.
+040000     EXIT.
+
+040100 1210-READ-CHECKPOINT.
+040200     READ CHECKPOINT
+040300         AT END
+040400             SET CHECKPOINT-EOF TO TRUE
+040500     END-READ.
+040600 1210-EXIT.
+040700     EXIT.
+
+040800 1220-SAVE-CHECKPOINT.
+040900     SET RESTART-REQUESTED TO TRUE
+041000     MOVE CKPT-TAPE-NUM    TO RI-TAPE-NUM
+041100     MOVE CKPT-STEP-NUM    TO RI-STEP-NUM
+041200     MOVE CKPT-STATE       TO RI-STATE
+041300     MOVE CKPT-TAPE        TO RI-TAPE
+041400     MOVE CKPT-HEAD        TO RI-HEAD
+041500     MOVE CKPT-HALT-REASON TO RI-HALT-REASON
+041600     PERFORM 1210-READ-CHECKPOINT THRU 1210-EXIT.
+041700 1220-EXIT.
+041800     EXIT.
+
+041900******************************************************************
+042000*    1300-VALIDATE-TRANSITIONS
+042100*    CHECKS THE TABLE JUST LOADED FROM TRANFILE FOR COMPLETENESS
+042200*    BEFORE A SINGLE TAPE IS RUN. FIRST COLLECTS EVERY DISTINCT
+042300*    STATE THE TABLE REFERENCES (AS A CURRENT STATE OR A NEXT
+042400*    STATE), THEN CONFIRMS EACH ONE HAS AN ENTRY FOR BOTH SYMBOL
+042500*    '0' AND SYMBOL '1'. EVERY GAP FOUND IS WRITTEN TO VALIDRPT
+042600*    SO ALL OF THEM ARE VISIBLE AT ONCE, NOT JUST THE FIRST ONE
+042700*    A TAPE WOULD HAVE HIT.
+042800******************************************************************
+042900 1300-VALIDATE-TRANSITIONS.
+043000     MOVE ZERO TO KNOWN-STATE-COUNT
+043100     MOVE ZERO TO VALIDATION-GAP-COUNT
+043200     PERFORM 1310-COLLECT-ONE-STATE THRU 1310-EXIT
+043300         VARYING TT-IDX FROM 1 BY 1
+043400         UNTIL TT-IDX > TRANSITION-COUNT
+043500     PERFORM 1340-VALIDATE-ONE-STATE THRU 1340-EXIT
+043600         VARYING KS-IDX FROM 1 BY 1
+043700         UNTIL KS-IDX > KNOWN-STATE-COUNT
+043800     IF VALIDATION-GAP-COUNT > ZERO
+043900         SET RULESET-INVALID TO TRUE
+044000     ELSE
+044100         SET RULESET-VALID TO TRUE
+044200     END-IF.
+044300 1300-EXIT.
+044400     EXIT.
+
+044500 1310-COLLECT-ONE-STATE.
+044600     MOVE TT-KEY(TT-IDX)(1:8) TO CANDIDATE-STATE
+044700     PERFORM 1320-ADD-IF-NEW THRU 1320-EXIT
+044800     MOVE TT-NEXT-STATE(TT-IDX) TO CANDIDATE-STATE
+044900     PERFORM 1320-ADD-IF-NEW THRU 1320-EXIT.
+045000 1310-EXIT.
+045100     EXIT.
+
+045200 1320-ADD-IF-NEW.
+045300     IF CANDIDATE-STATE NOT = 'HALT'
+045400         SET KS-NOT-FOUND TO TRUE
+045500         IF KNOWN-STATE-COUNT > ZERO
+045600             SET KS-IDX TO 1
+045700             SEARCH KNOWN-STATE-ENTRY
+045800                 AT END
+045900                     CONTINUE
+046000                 WHEN KS-STATE(KS-IDX) = CANDIDATE-STATE
+046100                     SET KS-FOUND TO TRUE
+046200             END-SEARCH
+046300         END-IF
+046400         IF KS-NOT-FOUND
+046500             ADD 1 TO KNOWN-STATE-COUNT
+046600             SET KS-IDX TO KNOWN-STATE-COUNT
+046700             MOVE CANDIDATE-STATE TO KS-STATE(KS-IDX)
+046800         END-IF
+046900     END-IF.
+047000 1320-EXIT.
+047100     EXIT.
+
+047200 1340-VALIDATE-ONE-STATE.
+047300     MOVE KS-STATE(KS-IDX) TO CHECK-STATE
+047400     MOVE '0' TO CHECK-SYMBOL
+047500     PERFORM 1350-CHECK-SYMBOL-COVERAGE THRU 1350-EXIT
+047600     MOVE '1' TO CHECK-SYMBOL
+047700     PERFORM 1350-CHECK-SYMBOL-COVERAGE THRU 1350-EXIT.
+047800 1340-EXIT.
+047900     EXIT.
+
+048000 1350-CHECK-SYMBOL-COVERAGE.
+048100     MOVE CHECK-STATE          TO CHECK-KEY(1:8)
+048200     MOVE CHECK-SYMBOL         TO CHECK-KEY(9:1)
+048300     SET COVERAGE-NOT-FOUND TO TRUE
+048400     SET TT-IDX TO 1
+048500     SEARCH TRANSITION-ENTRY
+048600         AT END
+048700             CONTINUE
+048800         WHEN TT-KEY(TT-IDX) = CHECK-KEY
+048900             SET COVERAGE-FOUND TO TRUE
+049000     END-SEARCH
+049100     IF COVERAGE-NOT-FOUND
+049200         PERFORM 1360-WRITE-VALIDATION-GAP THRU 1360-EXIT
+049300     END-IF.
+049400 1350-EXIT.
+049500     EXIT.
+
+049600 1360-WRITE-VALIDATION-GAP.
+049700     ADD 1 TO VALIDATION-GAP-COUNT
+049800     MOVE 'MISSING TRANSITION: ' TO VALID-LABEL
+049900     MOVE CHECK-STATE             TO VALID-STATE
+050000     MOVE SPACE                   TO VALID-SEP1
+050100     MOVE 'SYMBOL: '              TO VALID-SYMBOL-LABEL
+050200     MOVE CHECK-SYMBOL            TO VALID-SYMBOL
+050300     WRITE VALID-RECORD.
+050400 1360-EXIT.
+050500     EXIT.
+
+050600******************************************************************
+050700*    1900-WRITE-REPORT-HEADER
+050800*    WRITES THE TITLE, RUN DATE AND COLUMN HEADINGS AT THE TOP
+050900*    OF PRTRPT SO THE REPORT STANDS ON ITS OWN WHEN PRINTED OR
+051000*    FILED - NO NEED TO GO BACK TO SYSOUT FOR CONTEXT.
+051100******************************************************************
+051200 1900-WRITE-REPORT-HEADER.
+051300     ACCEPT RUN-DATE FROM DATE YYYYMMDD
+051400     MOVE SPACES TO PRTRPT-HEADER-RECORD
+051500     MOVE 'TURING MACHINE RUN REPORT' TO PRTRPT-HEADER-RECORD
+051600     WRITE PRTRPT-HEADER-RECORD
+051700     MOVE SPACES TO PRTRPT-HEADER-RECORD
+051800     MOVE 'RUN DATE: ' TO PRTRPT-HEADER-RECORD
+051900     MOVE RUN-DATE TO PRTRPT-HEADER-RECORD(11:8)
+052000     WRITE PRTRPT-HEADER-RECORD
+052100     MOVE SPACES TO PRTRPT-HEADER-RECORD
+052200     MOVE 'TAPE#  START TAPE  STEPS  FINAL TAPE  STAT'
+052300         TO PRTRPT-HEADER-RECORD
+052400     MOVE 'HALT REASON' TO PRTRPT-HEADER-RECORD(46:12)
+052500     WRITE PRTRPT-HEADER-RECORD.
+052600 1900-EXIT.
+052700     EXIT.
+
+052800******************************************************************
+052900*    2000-PROCESS-TAPE-DECK
+053000*    READS TAPEIN ONE STARTING TAPE AT A TIME, RUNS THE MACHINE
+053100*    AGAINST EACH, AND WRITES THE FINAL TAPE TO TAPEOUT. THIS IS
+053200*    THE OVERNIGHT BATCH-TEST ENTRY POINT - NO RECOMPILE IS
+053300*    NEEDED TO RUN A NEW DECK OF STARTING TAPES.
+053400******************************************************************
+053500 2000-PROCESS-TAPE-DECK.
+053600     PERFORM 2010-READ-TAPE-RECORD THRU 2010-EXIT
+053700     PERFORM 2100-PROCESS-ONE-TAPE THRU 2100-EXIT
+053800         UNTIL TAPEIN-EOF.
+053900 2000-EXIT.
+054000     EXIT.
+
+054100 2010-READ-TAPE-RECORD.
+054200     READ TAPEIN
+054300         AT END
+054400             SET TAPEIN-EOF TO TRUE
+054500     END-READ.
+054600 2010-EXIT.
+054700     EXIT.
+
+054800 2100-PROCESS-ONE-TAPE.
+054900     ADD 1 TO TAPE-COUNT
+055000     MOVE ZERO TO CHECKPOINT-STEP-CTR
+055100     IF RESTART-REQUESTED AND TAPE-COUNT < RI-TAPE-NUM
+055200         CONTINUE
+055300     ELSE
+055400         MOVE TAPE-IN-RECORD TO START-TAPE-SAVE
+055500         IF RESTART-REQUESTED AND TAPE-COUNT = RI-TAPE-NUM
+055600             PERFORM 2110-RESUME-FROM-CHECKPOINT THRU 2110-EXIT
+055700         ELSE
+055800             MOVE TAPE-IN-RECORD     TO TAPE-ENTRY
+055900             MOVE 1                  TO HEAD
+056000             MOVE 'q0'                TO STATE
+056100             MOVE ZERO                TO STEP-COUNT
+056200             MOVE 'HALTED NORMALLY'  TO HALT-REASON
+056300         END-IF
+056400         PERFORM 3000-RUN-MACHINE THRU 3000-EXIT
+056500         MOVE TAPE-ENTRY TO TAPE-OUT-RECORD
+056600         WRITE TAPE-OUT-RECORD
+056700         PERFORM 2190-WRITE-REPORT-LINE THRU 2190-EXIT
+056800         SET RESTART-NOT-REQUESTED TO TRUE
+056900     END-IF
+057000     PERFORM 2010-READ-TAPE-RECORD THRU 2010-EXIT.
+057100 2100-EXIT.
+057200     EXIT.
+
+057300******************************************************************
+057400*    2110-RESUME-FROM-CHECKPOINT
+057500*    RESTORES THE IN-FLIGHT TAPE TO THE POSITION RECORDED IN THE
+057600*    LAST CHECKPOINT INSTEAD OF STARTING IT OVER AT HEAD 1.
+057700******************************************************************
+057800 2110-RESUME-FROM-CHECKPOINT.
+057900     MOVE RI-STATE       TO STATE
+058000     MOVE RI-TAPE        TO TAPE-ENTRY
+058100     MOVE RI-HEAD        TO HEAD
+058200     MOVE RI-STEP-NUM    TO STEP-COUNT
+058300     MOVE RI-HALT-REASON TO HALT-REASON.
+058400 2110-EXIT.
+058500     EXIT.
+
+058600******************************************************************
+058700*    2190-WRITE-REPORT-LINE
+058800*    WRITES ONE FORMATTED LINE TO PRTRPT FOR THE TAPE JUST
+058900*    FINISHED - STARTING TAPE, STEPS EXECUTED, FINAL TAPE, FINAL
+059000*    STATE AND HALT REASON - SO A RUN'S RESULTS CAN BE HANDED TO
+059100*    THE BUSINESS SIDE WITHOUT SCRAPING SYSOUT.
+059200******************************************************************
+059300 2190-WRITE-REPORT-LINE.
+059400     MOVE TAPE-COUNT      TO PR-TAPE-NUM
+059500     MOVE SPACE           TO PR-SEP1
+059600     MOVE START-TAPE-SAVE TO PR-START-TAPE
+059700     MOVE SPACE           TO PR-SEP2
+059800     MOVE STEP-COUNT      TO PR-STEPS
+059900     MOVE SPACE           TO PR-SEP3
+060000     MOVE TAPE-ENTRY      TO PR-FINAL-TAPE
+060100     MOVE SPACE           TO PR-SEP4
+060200     MOVE STATE           TO PR-FINAL-STATE
+060300     MOVE SPACE           TO PR-SEP5
+060400     MOVE HALT-REASON     TO PR-HALT-REASON
+060500     WRITE PRTRPT-RECORD.
+060600 2190-EXIT.
+060700     EXIT.
+
+060800******************************************************************
+060900*    3000-RUN-MACHINE
+061000*    DRIVES THE TAPE UNTIL THE MACHINE REACHES STATE HALT.
+061100******************************************************************
+061200 3000-RUN-MACHINE.
+061300     SET NO-RUNAWAY TO TRUE
+061400     PERFORM 3100-RUN-ONE-STEP THRU 3100-EXIT
+061500         UNTIL STATE = 'HALT' OR RUNAWAY-DETECTED.
+061600 3000-EXIT.
+061700     EXIT.
+
+061800 3100-RUN-ONE-STEP.
+061900     IF STEP-COUNT >= MAX-STEPS
+062000         PERFORM 3170-ABEND-RUNAWAY THRU 3170-EXIT
+062100     ELSE
+062200         ADD 1 TO STEP-COUNT
+062300         MOVE TAPE-ENTRY(HEAD:1)   TO READ-SYMBOL
+062400         MOVE STATE                TO TRANSITION-KEY(1:8)
+062500         MOVE READ-SYMBOL          TO TRANSITION-KEY(9:1)
+062600         PERFORM 4000-DETERMINE-ACTION THRU 4000-EXIT
+062700         IF NEXT-STATE = SPACES
+062800             MOVE 'NO VALID TRANSITION' TO HALT-REASON
+062900             MOVE 'HALT' TO STATE
+063000         ELSE
+063100             MOVE NEXT-STATE  TO STATE
+063200             MOVE WRITE-SYMBOL TO TAPE-ENTRY(HEAD:1)
+063300             COMPUTE NEW-HEAD = HEAD + DIRECTION
+063400             IF NEW-HEAD < 1 OR NEW-HEAD > TAPE-LENGTH
+063500                 PERFORM 3180-HALT-TAPE-BOUNDARY THRU 3180-EXIT
+063600             ELSE
+063700                 MOVE NEW-HEAD TO HEAD
+063800             END-IF
+063900         END-IF
+064000         PERFORM 3150-WRITE-AUDIT-RECORD THRU 3150-EXIT
+064100         ADD 1 TO CHECKPOINT-STEP-CTR
+064200         IF CHECKPOINT-STEP-CTR >= CHECKPOINT-INTERVAL
+064300             PERFORM 3160-WRITE-CHECKPOINT THRU 3160-EXIT
+064400             MOVE ZERO TO CHECKPOINT-STEP-CTR
+064500         END-IF
+064600     END-IF.
+064700 3100-EXIT.
+064800     EXIT.
+
+064900******************************************************************
+065000*    3150-WRITE-AUDIT-RECORD
+065100*    RECORDS THE STEP JUST EXECUTED TO AUDITFILE SO THERE IS A
+065200*    PERMANENT, REVIEWABLE TRACE OF HOW THE FINAL TAPE WAS
+065300*    REACHED - THIS NO LONGER RELIES ON SYSOUT DISPLAY ALONE.
+065400******************************************************************
+065500 3150-WRITE-AUDIT-RECORD.
+065600     MOVE TAPE-COUNT      TO AUD-TAPE-NUM
+065700     MOVE SPACE           TO AUD-SEP1
+065800     MOVE STEP-COUNT      TO AUD-STEP-NUM
+065900     MOVE SPACE           TO AUD-SEP2
+066000     MOVE STATE           TO AUD-STATE
+066100     MOVE SPACE           TO AUD-SEP3
+066200     MOVE TAPE-ENTRY      TO AUD-TAPE
+066300     MOVE SPACE           TO AUD-SEP4
+066400     MOVE HEAD            TO AUD-HEAD
+066500     MOVE SPACE           TO AUD-SEP5
+066600     MOVE TRANSITION-KEY  TO AUD-TRANSITION-KEY
+066700     MOVE SPACE           TO AUD-SEP6
+066800     MOVE WRITE-SYMBOL    TO AUD-WRITE-SYMBOL
+066900     MOVE SPACE           TO AUD-SEP7
+067000     MOVE DIRECTION       TO AUD-DIRECTION
+067100     WRITE AUDIT-RECORD.
+067200 3150-EXIT.
+067300     EXIT.
+
+067400******************************************************************
+067500*    3160-WRITE-CHECKPOINT
+067600*    RECORDS THE CURRENT POSITION OF THE IN-FLIGHT TAPE SO A RUN
+067700*    THAT IS INTERRUPTED CAN BE RESTARTED FROM HERE INSTEAD OF
+067800*    FROM HEAD 1 ON THE ORIGINAL STARTING TAPE.
+067900******************************************************************
+068000 3160-WRITE-CHECKPOINT.
+068100     MOVE TAPE-COUNT   TO CKPT-TAPE-NUM
+068200     MOVE SPACE        TO CKPT-SEP1
+068300     MOVE STEP-COUNT   TO CKPT-STEP-NUM
+068400     MOVE SPACE        TO CKPT-SEP2
+068500     MOVE STATE        TO CKPT-STATE
+068600     MOVE SPACE        TO CKPT-SEP3
+068700     MOVE TAPE-ENTRY   TO CKPT-TAPE
+068800     MOVE SPACE        TO CKPT-SEP4
+068900     MOVE HEAD         TO CKPT-HEAD
+069000     MOVE SPACE        TO CKPT-SEP5
+069100     MOVE HALT-REASON  TO CKPT-HALT-REASON
+069200     WRITE CHECKPOINT-RECORD.
+069300 3160-EXIT.
+069400     EXIT.
+
+069500******************************************************************
+069600*    3170-ABEND-RUNAWAY
+069700*    THE TAPE HAS RUN MAX-STEPS WITHOUT REACHING HALT. THIS IS
+069800*    TREATED AS AN ABEND CONDITION FOR THE TAPE - LOGGED TO
+069900*    ABENDRPT AND COUNTED SO 9000-TERMINATE CAN SET A NONZERO
+070000*    RETURN-CODE - RATHER THAN LETTING THE MACHINE SPIN FOREVER.
+070100******************************************************************
+070200 3170-ABEND-RUNAWAY.
+070300     DISPLAY 'RUNAWAY TAPE - MAX-STEPS EXCEEDED. HALTING.'
+070400     MOVE 'MAX STEPS EXCEEDED' TO HALT-REASON
+070500     PERFORM 3175-WRITE-ABEND-RECORD THRU 3175-EXIT
+070600     ADD 1 TO RUNAWAY-COUNT
+070700     SET RUNAWAY-DETECTED TO TRUE
+070800     MOVE 'HALT' TO STATE.
+070900 3170-EXIT.
+071000     EXIT.
+
+071100 3175-WRITE-ABEND-RECORD.
+071200     MOVE 'RUNAWAY ON TAPE '   TO ABEND-LABEL
+071300     MOVE TAPE-COUNT           TO ABEND-TAPE-NUM
+071400     MOVE SPACE                TO ABEND-SEP1
+071500     MOVE 'EXCEEDED MAX STEPS ' TO ABEND-MSG
+071600     MOVE MAX-STEPS            TO ABEND-MAX-STEPS
+071700     MOVE SPACE                TO ABEND-SEP2
+071800     MOVE 'STATE: '            TO ABEND-STATE-LABEL
+071900     MOVE STATE                TO ABEND-STATE
+072000     MOVE SPACE                TO ABEND-SEP3
+072100     MOVE 'HEAD: '             TO ABEND-HEAD-LABEL
+072200     MOVE HEAD                 TO ABEND-HEAD
+072300     WRITE ABEND-RECORD.
+072400 3175-EXIT.
+072500     EXIT.
+
+072600******************************************************************
+072700*    3180-HALT-TAPE-BOUNDARY
+072800*    THE TRANSITION JUST FIRED WOULD HAVE MOVED HEAD BEFORE CELL
+072900*    1 OR PAST THE LAST CELL OF TAPE-ENTRY. THIS TAPE IS NOT A
+073000*    RUNAWAY - THE MACHINE HAS A VALID TRANSITION, IT SIMPLY HAS
+073100*    NOWHERE LEFT TO GO - SO IT HALTS CLEANLY WITH ITS OWN HALT
+073200*    REASON RATHER THAN BEING COUNTED AS AN ABEND OR LEFT TO
+073300*    MISBEHAVE AGAINST AN OUT-OF-RANGE HEAD POSITION.
+073400******************************************************************
+073500 3180-HALT-TAPE-BOUNDARY.
+073600     DISPLAY 'HEAD RAN OFF TAPE - HALTING.'
+073700     MOVE 'RAN OFF TAPE' TO HALT-REASON
+073800     MOVE 'HALT' TO STATE.
+073900 3180-EXIT.
+074000     EXIT.
+
+074100******************************************************************
+074200*    4000-DETERMINE-ACTION
+074300*    LOOKS UP TRANSITION-KEY IN THE TABLE LOADED FROM TRANFILE.
+074400*    REPLACES THE FORMER HARDCODED EVALUATE.
+074500******************************************************************
+074600 4000-DETERMINE-ACTION.
+074700     MOVE SPACES TO NEXT-STATE
+074800     MOVE SPACE  TO WRITE-SYMBOL
+074900     MOVE 0      TO DIRECTION
+075000     SET TT-IDX TO 1
+075100     SEARCH TRANSITION-ENTRY
+075200         AT END
+075300             CONTINUE
+075400         WHEN TT-KEY(TT-IDX) = TRANSITION-KEY
+075500             MOVE TT-NEXT-STATE(TT-IDX)   TO NEXT-STATE
+075600             MOVE TT-WRITE-SYMBOL(TT-IDX) TO WRITE-SYMBOL
+075700             MOVE TT-DIRECTION(TT-IDX)    TO DIRECTION
+075800     END-SEARCH.
+075900 4000-EXIT.
+076000     EXIT.
+
+076100******************************************************************
+076200*    9000-TERMINATE
+076300*    END-OF-RUN HOUSEKEEPING. REACHING THE ELSE BRANCH BELOW MEANS
+076400*    2000-PROCESS-TAPE-DECK RAN THE WHOLE DECK TO COMPLETION - AN
+076500*    INTERRUPTED RUN NEVER GETS HERE AT ALL - SO ANY CHECKPOINT
+076600*    RECORD STILL ON DISK IS A LEFTOVER FROM A PERIODIC WRITE
+076700*    DURING A TAPE THAT HAS SINCE FINISHED, NOT AN IN-PROGRESS
+076800*    RESTART POINT. 9010-CLEAR-CHECKPOINT EMPTIES IT SO THE NEXT
+076900*    INVOCATION IS NOT MISTAKEN FOR A RESTART OF THIS FINISHED RUN.
+077000******************************************************************
+077100 9000-TERMINATE.
+077200     IF RULESET-INVALID
+077300         MOVE 8 TO RETURN-CODE
+077400         DISPLAY 'RULESET INCOMPLETE - ' VALIDATION-GAP-COUNT
+077500             ' GAP(S) FOUND. SEE VALIDRPT. RUN ABORTED.'
+077600     ELSE
+077700         CLOSE TAPEIN
+077800         CLOSE TAPEOUT
+077900         CLOSE AUDITFILE
+078000         CLOSE CHECKPOINT
+078100         CLOSE ABENDRPT
+078200         CLOSE PRTRPT
+078300         PERFORM 9010-CLEAR-CHECKPOINT THRU 9010-EXIT
+078400         IF RUNAWAY-COUNT > 0
+078500             MOVE 16 TO RETURN-CODE
+078600             DISPLAY 'ABEND CONDITION(S) - ' RUNAWAY-COUNT
+078700                 ' TAPE(S) EXCEEDED MAX-STEPS'
+078800         END-IF
+078900         DISPLAY 'Tapes processed: ' TAPE-COUNT
+079000     END-IF.
+079100 9000-EXIT.
+079200     EXIT.
+
+079300******************************************************************
+079400*    9010-CLEAR-CHECKPOINT
+079500*    RE-OPENING CHECKPOINT FOR OUTPUT TRUNCATES IT TO EMPTY, THE
+079600*    SAME AS IF THE FILE HAD NEVER EXISTED. 1200-LOAD-CHECKPOINT'S
+079700*    FILE STATUS '35' TEST THEN TREATS THE NEXT RUN AS A FRESH
+079800*    START RATHER THAN A RESTART.
+079900******************************************************************
+080000 9010-CLEAR-CHECKPOINT.
+080100     OPEN OUTPUT CHECKPOINT
+080200     CLOSE CHECKPOINT.
+080300 9010-EXIT.
+080400     EXIT.
+
+080500 END PROGRAM TuringMachine.
