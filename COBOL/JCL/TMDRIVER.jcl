@@ -0,0 +1,22 @@
+//TMDRIVER JOB (ACCTNO),'TM BATCH DECK RUN',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* RUNS A NIGHT'S WORTH OF MACHINE DEFINITIONS IN ONE INVOCATION.
+//* JOBDECK NAMES, ONE CARD PER MACHINE, WHICH TRANSITION TABLE AND
+//* STARTING TAPE TO USE - TMDRIVER OPENS THE NAMED TABLE DYNAMICALLY
+//* FOR EACH CARD, SO EVERY DD BELOW NEEDED BY A JOB CARD'S DSN MUST
+//* BE PRESENT. SUMRPT IS THE CONSOLIDATED END-OF-RUN REPORT: JOB
+//* NAME, STARTING TAPE, FINAL TAPE, HALTING STATE, STEP COUNT,
+//* ELAPSED TIME AND HALT REASON - ONE LINE PER JOB CARD.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=TMDRIVER
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//JOBDECK  DD   DSN=PROD.TM.JOBDECK,DISP=SHR
+//TRANTAB1 DD   DSN=PROD.TM.TRANTAB1,DISP=SHR
+//TRANTAB2 DD   DSN=PROD.TM.TRANTAB2,DISP=SHR
+//TRANTAB3 DD   DSN=PROD.TM.TRANTAB3,DISP=SHR
+//SUMRPT   DD   DSN=PROD.TM.SUMRPT,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=136,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
