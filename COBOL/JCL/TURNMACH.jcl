@@ -0,0 +1,51 @@
+//TURNMACH JOB (ACCTNO),'TURING MACHINE RUN',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* RUNS THE TuringMachine PROGRAM AGAINST A TRANSITION TABLE AND A
+//* DECK OF STARTING TAPES IN TAPEIN. TRANFILE DRIVES THE MACHINE'S
+//* BEHAVIOR - CHANGE THE DATASET REFERENCED HERE TO RUN A DIFFERENT
+//* RULESET WITHOUT A RECOMPILE. THE TABLE IS VALIDATED FOR
+//* COMPLETENESS BEFORE ANY TAPE IS READ - IF A STATE IS MISSING A
+//* TRANSITION FOR EITHER SYMBOL, THE GAPS ARE WRITTEN TO VALIDRPT
+//* AND THE RUN ENDS WITH RC=8 WITHOUT TOUCHING TAPEIN/TAPEOUT.
+//* OTHERWISE ONE FINAL TAPE IS WRITTEN TO TAPEOUT FOR EVERY STARTING
+//* TAPE READ FROM TAPEIN. EVERY STEP EXECUTED IS ALSO TRACED TO
+//* AUDITFILE FOR REVIEW, AND A FORMATTED SUMMARY LINE PER TAPE GOES
+//* TO PRTRPT (STARTING TAPE, STEPS, FINAL TAPE, FINAL STATE, HALT
+//* REASON) - THAT REPORT, NOT SYSOUT, IS WHAT SHOULD BE HANDED OUT
+//* WHEN SOMEONE ASKS FOR A RESULT. TAPEOUT, AUDITFILE, CHECKPOINT AND
+//* PRTRPT USE DISP=MOD SO A RERUN AFTER AN ABEND PICKS UP WHERE
+//* CHECKPOINT LEFT OFF INSTEAD OF LOSING WORK ALREADY RECORDED. ANY
+//* TAPE THAT EXCEEDS THE MAX-STEPS GUARD IS LOGGED TO ABENDRPT AND
+//* DRIVES A NONZERO RETURN CODE - CHECK ABENDRPT AFTER RC=16,
+//* VALIDRPT AFTER RC=8.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=TuringMachine
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TRANFILE DD   DSN=PROD.TM.TRANTAB,DISP=SHR
+//VALIDRPT DD   DSN=PROD.TM.VALIDRPT,
+//             DISP=(,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=38,BLKSIZE=0)
+//TAPEIN   DD   DSN=PROD.TM.TAPEIN,DISP=SHR
+//TAPEOUT  DD   DSN=PROD.TM.TAPEOUT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//AUDITFILE DD  DSN=PROD.TM.AUDIT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=82,BLKSIZE=0)
+//CHECKPOINT DD DSN=PROD.TM.CKPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=87,BLKSIZE=0)
+//ABENDRPT DD   DSN=PROD.TM.ABEND,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//PRTRPT   DD   DSN=PROD.TM.PRTRPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=125,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
