@@ -0,0 +1,15 @@
+000100******************************************************************
+000200* TMTRANRC - SHARED TRANFILE RECORD LAYOUT
+000300*-----------------------------------------------------------------
+000400* COPIED INTO THE FD FOR TRANFILE BY TuringMachine AND TMDRIVER
+000500* SO BOTH PROGRAMS READ THE SAME TRANSITION-TABLE DATASET FORMAT
+000600* WITH ONE DEFINITION TO MAINTAIN. STATE NAMES ARE FIXED-WIDTH,
+000700* BLANK-PADDED, UP TO 8 CHARACTERS.
+000800******************************************************************
+000900 01  TRAN-RECORD.
+001000     05  TR-CURRENT-STATE        PIC X(08).
+001100     05  TR-READ-SYMBOL          PIC X(01).
+001200     05  TR-NEXT-STATE           PIC X(08).
+001300     05  TR-WRITE-SYMBOL         PIC X(01).
+001400     05  TR-DIRECTION            PIC S9(02)
+001500             SIGN IS TRAILING SEPARATE CHARACTER.
