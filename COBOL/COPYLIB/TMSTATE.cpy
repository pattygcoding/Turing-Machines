@@ -0,0 +1,19 @@
+000100******************************************************************
+000200* TMSTATE - SHARED MACHINE-STATE WORKING-STORAGE LAYOUT
+000300*-----------------------------------------------------------------
+000400* COPIED INTO WORKING-STORAGE BY TuringMachine AND TMDRIVER SO
+000500* BOTH PROGRAMS AGREE ON ONE DEFINITION OF THE TAPE, STATE AND
+000600* TRANSITION-KEY FIELDS. STATE NAMES ARE UP TO 8 CHARACTERS (NOT
+000700* JUST q0/q1/q2-STYLE 2-CHARACTER NAMES) AND THE TAPE IS 40 CELLS
+000800* WIDE. WIDENING EITHER ONE FURTHER ONLY MEANS EDITING THIS ONE
+000900* MEMBER INSTEAD OF EVERY PROGRAM AND FILE LAYOUT THAT USES IT.
+001000******************************************************************
+001100 01  TAPE-RECORD.
+001200     05  TAPE-ENTRY              PIC X(40).
+001300 77  HEAD                        PIC 9(02) VALUE 1.
+001400 77  STATE                       PIC X(08) VALUE 'q0'.
+001500 77  READ-SYMBOL                 PIC X(01).
+001600 77  TRANSITION-KEY              PIC X(09).
+001700 77  NEXT-STATE                  PIC X(08).
+001800 77  WRITE-SYMBOL                PIC X(01).
+001900 77  DIRECTION                   PIC S9(02).
