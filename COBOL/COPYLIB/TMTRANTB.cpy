@@ -0,0 +1,18 @@
+000100******************************************************************
+000200* TMTRANTB - SHARED TRANSITION-TABLE WORKING-STORAGE LAYOUT
+000300*-----------------------------------------------------------------
+000400* COPIED INTO WORKING-STORAGE BY TuringMachine AND TMDRIVER. TT-
+000500* KEY IS THE 8-CHARACTER STATE NAME FROM TMSTATE PLUS THE 1-
+000600* CHARACTER SYMBOL BEING READ, NOT A HARDCODED 4-BYTE KEY, SO THE
+000700* TABLE CAN HOLD MULTI-CHARACTER STATE NAMES.
+000800******************************************************************
+000900 77  TRANSITION-MAX              PIC 9(04) COMP VALUE 200.
+001000 77  TRANSITION-COUNT            PIC 9(04) COMP VALUE ZERO.
+001100 01  TRANSITION-TABLE.
+001200     05  TRANSITION-ENTRY OCCURS 1 TO 200 TIMES
+001300             DEPENDING ON TRANSITION-COUNT
+001400             INDEXED BY TT-IDX.
+001500         10  TT-KEY              PIC X(09).
+001600         10  TT-NEXT-STATE       PIC X(08).
+001700         10  TT-WRITE-SYMBOL     PIC X(01).
+001800         10  TT-DIRECTION        PIC S9(02).
