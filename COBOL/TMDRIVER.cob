@@ -0,0 +1,571 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    TMDRIVER.
+000300 AUTHOR.        R-HALVERSEN.
+000400 INSTALLATION.  OPERATIONS-SYSTEMS.
+000500 DATE-WRITTEN.  2026-08-09.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900*-----------------------------------------------------------------
+001000* 2026-08-09  RH   ORIGINAL PROGRAM. READS A DECK OF JOB CARDS OUT
+001100*                  OF JOBDECK, EACH NAMING A TRANSITION TABLE AND
+001200*                  A STARTING TAPE, RUNS TuringMachine-STYLE LOGIC
+001300*                  AGAINST EACH ONE, AND WRITES ONE CONSOLIDATED
+001400*                  SUMMARY LINE PER JOB CARD TO SUMRPT. LETS US
+001500*                  SEE RESULTS ACROSS A WHOLE NIGHT'S WORTH OF
+001600*                  MACHINE DEFINITIONS IN ONE PLACE INSTEAD OF ONE
+001700*                  PROGRAM INVOCATION PER MACHINE.
+001800* 2026-08-09  RH   STATE, TAPE, TRANSITION-KEY AND THE TRANFILE
+001900*                  RECORD LAYOUT NOW COME FROM THE SAME SHARED
+002000*                  COPYBOOKS (TMSTATE, TMTRANTB, TMTRANRC) AS
+002100*                  TuringMachine, WIDENED TO 8-CHARACTER STATE
+002200*                  NAMES AND A 40-CELL TAPE, SO A JOB DECK CAN
+002300*                  NAME LARGER MACHINES WITHOUT THE TWO PROGRAMS
+002400*                  DRIFTING OUT OF SYNC ON FIELD SIZES.
+002500* 2026-08-09  RH   ADDED A TAPE BOUNDARY GUARD. A TRANSITION THAT
+002600*                  WOULD MOVE HEAD BEFORE CELL 1 OR PAST THE LAST
+002700*                  CELL OF TAPE-ENTRY NO LONGER RUNS HEAD OFF THE
+002800*                  FIELD - THE JOB'S TAPE HALTS CLEANLY WITH HALT-
+002900*                  REASON SET TO 'RAN OFF TAPE' INSTEAD.
+003000* 2026-08-09  RH   MAX-STEPS CAN NOW BE OVERRIDDEN WITHOUT A
+003100*                  RECOMPILE. 1050-LOAD-RUN-PARM READS AN
+003200*                  OPTIONAL RUNPARM CONTROL RECORD AT STARTUP AND
+003300*                  RAISES OR LOWERS THE RUNAWAY CEILING WHEN ONE
+003400*                  IS SUPPLIED; A MISSING RUNPARM KEEPS THE
+003500*                  COMPILED-IN DEFAULT OF 10000.
+003600* 2026-08-09  RH   2110-LOAD-TRAN-TABLE NOW RUNS THE SAME
+003700*                  COMPLETENESS CHECK ON EACH JOB CARD'S
+003800*                  TRANSITION TABLE THAT TuringMachine RUNS ON
+003900*                  STARTUP. A TABLE WITH A GAP IS REPORTED AS AN
+004000*                  INCOMPLETE RULESET ON SUMRPT FOR THAT JOB CARD
+004100*                  INSTEAD OF RUNNING INTO AN UNMATCHED STATE/
+004200*                  SYMBOL COMBINATION PARTWAY THROUGH ITS TAPE.
+004300*                  9000-TERMINATE ALSO NOW COUNTS JOB CARDS THAT
+004400*                  HIT MAX-STEPS AND SETS RETURN-CODE TO 16 WHEN
+004500*                  ONE OR MORE DO, SO A RUNAWAY JOB IN THE DECK IS
+004600*                  VISIBLE TO THE CALLING JCL WITHOUT READING
+004700*                  SUMRPT BY HAND.
+004800* 2026-08-09  RH   HALT-REASON IS NOW DEFAULTED TO 'HALTED
+004900*                  NORMALLY' BEFORE 3000-RUN-MACHINE IS ENTERED,
+005000*                  THE SAME AS TuringMachine, RATHER THAN BEING SET
+005100*                  BY A STATE = 'HALT' CHECK PARTWAY THROUGH
+005200*                  3100-RUN-ONE-STEP.
+005300******************************************************************
+005400 ENVIRONMENT DIVISION.
+005500 INPUT-OUTPUT SECTION.
+005600 FILE-CONTROL.
+005700     SELECT JOBDECK ASSIGN TO "JOBDECK"
+005800         ORGANIZATION IS LINE SEQUENTIAL.
+
+005900     SELECT TRANFILE ASSIGN TO DYNAMIC TRAN-DSN
+006000         ORGANIZATION IS LINE SEQUENTIAL
+006100         FILE STATUS IS TRANFILE-STATUS.
+
+006200     SELECT SUMRPT ASSIGN TO "SUMRPT"
+006300         ORGANIZATION IS LINE SEQUENTIAL.
+
+006400     SELECT RUNPARM ASSIGN TO "RUNPARM"
+006500         ORGANIZATION IS LINE SEQUENTIAL
+006600         FILE STATUS IS RUNPARM-STATUS.
+
+006700 DATA DIVISION.
+006800 FILE SECTION.
+006900 FD  JOBDECK.
+007000 01  JOBCARD-RECORD.
+007100     05  JC-JOB-NAME             PIC X(08).
+007200     05  JC-TRAN-DSN             PIC X(08).
+007300     05  JC-START-TAPE           PIC X(40).
+
+007400 FD  TRANFILE.
+007500     COPY TMTRANRC.
+
+007600 FD  SUMRPT.
+007700 01  SUMRPT-RECORD.
+007800     05  SR-JOB-NAME             PIC X(08).
+007900     05  SR-SEP1                 PIC X(01) VALUE SPACE.
+008000     05  SR-START-TAPE           PIC X(40).
+008100     05  SR-SEP2                 PIC X(01) VALUE SPACE.
+008200     05  SR-FINAL-TAPE           PIC X(40).
+008300     05  SR-SEP3                 PIC X(01) VALUE SPACE.
+008400     05  SR-FINAL-STATE          PIC X(08).
+008500     05  SR-SEP4                 PIC X(01) VALUE SPACE.
+008600     05  SR-STEP-COUNT           PIC 9(06).
+008700     05  SR-SEP5                 PIC X(01) VALUE SPACE.
+008800     05  SR-ELAPSED              PIC 9(08).
+008900     05  SR-SEP6                 PIC X(01) VALUE SPACE.
+009000     05  SR-HALT-REASON          PIC X(20).
+009100 01  SUMRPT-HEADER-RECORD        PIC X(136).
+
+009200 FD  RUNPARM.
+009300 01  RUNPARM-RECORD.
+009400     05  RP-MAX-STEPS            PIC 9(06).
+
+009500 WORKING-STORAGE SECTION.
+009600******************************************************************
+009700* MACHINE STATE - ONE JOB CARD'S MACHINE RUNS AT A TIME. SHARED
+009800* LAYOUT, SEE COPYLIB/TMSTATE.
+009900******************************************************************
+010000 COPY TMSTATE.
+010100 77  HALT-REASON                 PIC X(20).
+
+010200******************************************************************
+010300* TRANSITION TABLE - RELOADED FROM THE JOB CARD'S DSN EACH JOB.
+010400* SHARED LAYOUT, SEE COPYLIB/TMTRANTB.
+010500******************************************************************
+010600 77  TRAN-DSN                    PIC X(08).
+010700 COPY TMTRANTB.
+
+010800******************************************************************
+010900* RUNAWAY-ITERATION GUARD - SAME CEILING AS TuringMachine, AND
+011000* THE SAME RUNPARM OVERRIDE - SEE 1050-LOAD-RUN-PARM.
+011100******************************************************************
+011200 77  MAX-STEPS                   PIC 9(06) COMP VALUE 10000.
+011300 77  RUNPARM-STATUS              PIC X(02).
+011400 77  STEP-COUNT                  PIC 9(06) COMP VALUE ZERO.
+
+011500******************************************************************
+011600* TAPE BOUNDARY GUARD - SAME AS TuringMachine
+011700******************************************************************
+011800 77  TAPE-LENGTH                 PIC 9(02) VALUE 40.
+011900 77  NEW-HEAD                    PIC S9(04) COMP.
+
+012000******************************************************************
+012100* RUN COUNTERS AND ELAPSED-TIME WORK AREAS
+012200******************************************************************
+012300 77  JOB-COUNT                   PIC 9(06) COMP VALUE ZERO.
+012400 77  RUNAWAY-COUNT               PIC 9(04) COMP VALUE ZERO.
+012500 01  START-TIME                  PIC 9(08).
+012600 01  START-TIME-PARTS REDEFINES START-TIME.
+012700     05  START-HH                PIC 9(02).
+012800     05  START-MM                PIC 9(02).
+012900     05  START-SS                PIC 9(02).
+013000     05  START-CC                PIC 9(02).
+013100 01  END-TIME                    PIC 9(08).
+013200 01  END-TIME-PARTS REDEFINES END-TIME.
+013300     05  END-HH                  PIC 9(02).
+013400     05  END-MM                  PIC 9(02).
+013500     05  END-SS                  PIC 9(02).
+013600     05  END-CC                  PIC 9(02).
+013700 77  START-TOTAL-CC              PIC 9(08) COMP.
+013800 77  END-TOTAL-CC                PIC 9(08) COMP.
+013900 77  ELAPSED-CC                  PIC 9(08) COMP VALUE ZERO.
+014000 77  DAY-TOTAL-CC                PIC 9(08) COMP VALUE 8640000.
+
+014100******************************************************************
+014200* SWITCHES
+014300******************************************************************
+014400 77  JOBDECK-EOF-SW              PIC X(01) VALUE 'N'.
+014500     88  JOBDECK-EOF                         VALUE 'Y'.
+014600     88  JOBDECK-NOT-EOF                      VALUE 'N'.
+014700 77  TRANFILE-EOF-SW             PIC X(01) VALUE 'N'.
+014800     88  TRANFILE-EOF                         VALUE 'Y'.
+014900     88  TRANFILE-NOT-EOF                      VALUE 'N'.
+015000 77  RUNAWAY-SW                  PIC X(01) VALUE 'N'.
+015100     88  RUNAWAY-DETECTED                     VALUE 'Y'.
+015200     88  NO-RUNAWAY                           VALUE 'N'.
+015300 77  TRANFILE-STATUS             PIC X(02).
+015400 77  TRAN-TABLE-SW               PIC X(01) VALUE 'N'.
+015500     88  TRAN-TABLE-NOT-FOUND                 VALUE 'Y'.
+015600     88  TRAN-TABLE-FOUND                     VALUE 'N'.
+015700 77  RULESET-SW                  PIC X(01) VALUE 'N'.
+015800     88  RULESET-INVALID                      VALUE 'Y'.
+015900     88  RULESET-VALID                        VALUE 'N'.
+016000 77  KS-FOUND-SW                 PIC X(01) VALUE 'N'.
+016100     88  KS-FOUND                             VALUE 'Y'.
+016200     88  KS-NOT-FOUND                         VALUE 'N'.
+016300 77  COVERAGE-FOUND-SW           PIC X(01) VALUE 'N'.
+016400     88  COVERAGE-FOUND                       VALUE 'Y'.
+016500     88  COVERAGE-NOT-FOUND                   VALUE 'N'.
+
+016600******************************************************************
+016700* TRANSITION-TABLE COMPLETENESS CHECK - SAME ALGORITHM AS
+016800* TuringMachine'S 1300-VALIDATE-TRANSITIONS, RUN AGAINST EACH JOB
+016900* CARD'S TABLE AFTER IT IS LOADED. NO VALIDRPT HERE - A GAP IS
+017000* REPORTED ON SUMRPT FOR THAT JOB CARD, THE SAME WAY A MISSING
+017100* TRANFILE DSN IS.
+017200******************************************************************
+017300 77  KNOWN-STATE-MAX              PIC 9(04) COMP VALUE 50.
+017400 77  KNOWN-STATE-COUNT            PIC 9(04) COMP VALUE ZERO.
+017500 01  KNOWN-STATES-TABLE.
+017600     05  KNOWN-STATE-ENTRY OCCURS 1 TO 50 TIMES
+017700             DEPENDING ON KNOWN-STATE-COUNT
+017800             INDEXED BY KS-IDX.
+017900         10  KS-STATE            PIC X(08).
+018000 77  CANDIDATE-STATE              PIC X(08).
+018100 77  CHECK-STATE                  PIC X(08).
+018200 77  CHECK-SYMBOL                 PIC X(01).
+018300 77  CHECK-KEY                    PIC X(09).
+018400 77  VALIDATION-GAP-COUNT         PIC 9(04) COMP VALUE ZERO.
+
+018500 PROCEDURE DIVISION.
+018600******************************************************************
+018700*    0000-MAINLINE
+018800*    PROGRAM ENTRY POINT.
+018900******************************************************************
+019000 0000-MAINLINE.
+019100     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+019200     PERFORM 2000-PROCESS-JOB-DECK THRU 2000-EXIT
+019300     PERFORM 9000-TERMINATE THRU 9000-EXIT
+019400     STOP RUN.
+
+019500******************************************************************
+019600*    1000-INITIALIZE
+019700*    OPENS THE JOB DECK AND THE SUMMARY REPORT AND WRITES THE
+019800*    REPORT'S COLUMN HEADING. RUNPARM IS READ FIRST SO AN
+019900*    OVERRIDDEN MAX-STEPS IS IN EFFECT BEFORE ANY JOB CARD RUNS.
+020000******************************************************************
+020100 1000-INITIALIZE.
+020200     PERFORM 1050-LOAD-RUN-PARM THRU 1050-EXIT
+020300     OPEN INPUT JOBDECK
+020400     OPEN OUTPUT SUMRPT
+020500     PERFORM 1900-WRITE-REPORT-HEADER THRU 1900-EXIT.
+020600 1000-EXIT.
+020700     EXIT.
+
+020800******************************************************************
+020900*    1050-LOAD-RUN-PARM
+021000*    RUNPARM IS AN OPTIONAL ONE-RECORD CONTROL FILE HOLDING AN
+021100*    OVERRIDE FOR MAX-STEPS - SAME CONVENTION AS TuringMachine.
+021200*    RUNPARM-STATUS OF '35' MEANS THE FILE DOES NOT EXIST -
+021300*    MAX-STEPS KEEPS ITS COMPILED-IN DEFAULT.
+021400******************************************************************
+021500 1050-LOAD-RUN-PARM.
+021600     OPEN INPUT RUNPARM
+021700     IF RUNPARM-STATUS = '35'
+021800         CONTINUE
+021900     ELSE
+022000         READ RUNPARM
+022100             AT END
+022200                 CONTINUE
+022300         END-READ
+022400         IF RUNPARM-STATUS = '00' AND RP-MAX-STEPS > ZERO
+022500             MOVE RP-MAX-STEPS TO MAX-STEPS
+022600         END-IF
+022700         CLOSE RUNPARM
+022800     END-IF.
+022900 1050-EXIT.
+023000     EXIT.
+
+023100 1900-WRITE-REPORT-HEADER.
+023200     MOVE 'JOB NAME START TAPE FINAL TAPE STAT STEPS  ELAPSED '
+023300         TO SUMRPT-HEADER-RECORD
+023400     MOVE 'REASON' TO SUMRPT-HEADER-RECORD(59:6)
+023500     WRITE SUMRPT-HEADER-RECORD.
+023600 1900-EXIT.
+023700     EXIT.
+
+023800******************************************************************
+023900*    2000-PROCESS-JOB-DECK
+024000*    READS JOBDECK ONE JOB CARD AT A TIME AND RUNS A MACHINE FOR
+024100*    EACH ONE. THIS IS THE NIGHTLY-BATCH-WINDOW ENTRY POINT.
+024200******************************************************************
+024300 2000-PROCESS-JOB-DECK.
+024400     PERFORM 2010-READ-JOB-CARD THRU 2010-EXIT
+024500     PERFORM 2100-PROCESS-ONE-JOB THRU 2100-EXIT
+024600         UNTIL JOBDECK-EOF.
+024700 2000-EXIT.
+024800     EXIT.
+
+024900 2010-READ-JOB-CARD.
+025000     READ JOBDECK
+025100         AT END
+025200             SET JOBDECK-EOF TO TRUE
+025300     END-READ.
+025400 2010-EXIT.
+025500     EXIT.
+
+025600 2100-PROCESS-ONE-JOB.
+025700     ADD 1 TO JOB-COUNT
+025800     MOVE JC-START-TAPE  TO TAPE-ENTRY
+025900     MOVE 1              TO HEAD
+026000     MOVE 'q0'            TO STATE
+026100     MOVE ZERO           TO STEP-COUNT
+026200     MOVE ZERO           TO ELAPSED-CC
+026300     MOVE SPACES         TO HALT-REASON
+026400     SET NO-RUNAWAY TO TRUE
+026500     MOVE JC-TRAN-DSN    TO TRAN-DSN
+026600     PERFORM 2110-LOAD-TRAN-TABLE THRU 2110-EXIT
+026700     IF TRAN-TABLE-NOT-FOUND
+026800         MOVE 'TRAN TABLE NOT FOUND' TO HALT-REASON
+026900         MOVE 'HALT' TO STATE
+027000     ELSE
+027100         IF RULESET-INVALID
+027200             MOVE 'INCOMPLETE RULESET' TO HALT-REASON
+027300             MOVE 'HALT' TO STATE
+027400         ELSE
+027500             MOVE 'HALTED NORMALLY' TO HALT-REASON
+027600             ACCEPT START-TIME FROM TIME
+027700             PERFORM 3000-RUN-MACHINE THRU 3000-EXIT
+027800             ACCEPT END-TIME FROM TIME
+027900             PERFORM 2150-COMPUTE-ELAPSED THRU 2150-EXIT
+028000             IF RUNAWAY-DETECTED
+028100                 ADD 1 TO RUNAWAY-COUNT
+028200             END-IF
+028300         END-IF
+028400     END-IF
+028500     PERFORM 2190-WRITE-REPORT-LINE THRU 2190-EXIT
+028600     PERFORM 2010-READ-JOB-CARD THRU 2010-EXIT.
+028700 2100-EXIT.
+028800     EXIT.
+
+028900******************************************************************
+029000*    2110-LOAD-TRAN-TABLE
+029100*    OPENS THE TRANSITION TABLE NAMED ON THE JOB CARD - A
+029200*    DIFFERENT DSN PER JOB CARD - AND LOADS IT INTO THE SAME
+029300*    SEARCHABLE TABLE TuringMachine USES, FRESH FOR EACH JOB. A
+029400*    DSN THAT DOESN'T EXIST SETS TRAN-TABLE-NOT-FOUND RATHER THAN
+029500*    LETTING THE OPEN ABEND THE WHOLE DECK - 2100-PROCESS-ONE-JOB
+029600*    REPORTS THAT JOB CARD AS FAILED AND THE DECK CONTINUES. A
+029700*    TABLE THAT DOES OPEN IS THEN CHECKED FOR COMPLETENESS BY
+029800*    2140-VALIDATE-TRANSITIONS BEFORE 2100-PROCESS-ONE-JOB IS
+029900*    ALLOWED TO RUN A TAPE AGAINST IT.
+030000******************************************************************
+030100 2110-LOAD-TRAN-TABLE.
+030200     MOVE ZERO TO TRANSITION-COUNT
+030300     SET TRANFILE-NOT-EOF TO TRUE
+030400     SET TRAN-TABLE-FOUND TO TRUE
+030500     OPEN INPUT TRANFILE
+030600     IF TRANFILE-STATUS NOT = '00'
+030700         SET TRAN-TABLE-NOT-FOUND TO TRUE
+030800     ELSE
+030900         PERFORM 2120-READ-TRANSITION THRU 2120-EXIT
+031000         PERFORM 2130-STORE-TRANSITION THRU 2130-EXIT
+031100             UNTIL TRANFILE-EOF
+031200         CLOSE TRANFILE
+031300         PERFORM 2140-VALIDATE-TRANSITIONS THRU 2140-EXIT
+031400     END-IF.
+031500 2110-EXIT.
+031600     EXIT.
+
+031700 2120-READ-TRANSITION.
+031800     READ TRANFILE
+031900         AT END
+032000             SET TRANFILE-EOF TO TRUE
+032100     END-READ.
+032200 2120-EXIT.
+032300     EXIT.
+
+032400 2130-STORE-TRANSITION.
+032500     ADD 1 TO TRANSITION-COUNT
+032600     SET TT-IDX TO TRANSITION-COUNT
+032700     MOVE TR-CURRENT-STATE TO TT-KEY(TT-IDX)(1:8)
+032800     MOVE TR-READ-SYMBOL   TO TT-KEY(TT-IDX)(9:1)
+032900     MOVE TR-NEXT-STATE    TO TT-NEXT-STATE(TT-IDX)
+033000     MOVE TR-WRITE-SYMBOL  TO TT-WRITE-SYMBOL(TT-IDX)
+033100     MOVE TR-DIRECTION     TO TT-DIRECTION(TT-IDX)
+033200     PERFORM 2120-READ-TRANSITION THRU 2120-EXIT.
+033300 2130-EXIT.
+033400     EXIT.
+
+033500******************************************************************
+033600*    2140-VALIDATE-TRANSITIONS
+033700*    CHECKS THE TABLE JUST LOADED FOR THIS JOB CARD FOR
+033800*    COMPLETENESS BEFORE THE TAPE IS RUN - SAME ALGORITHM AS
+033900*    TuringMachine'S 1300-VALIDATE-TRANSITIONS. FIRST COLLECTS
+034000*    EVERY DISTINCT STATE THE TABLE REFERENCES (AS A CURRENT
+034100*    STATE OR A NEXT STATE), THEN CONFIRMS EACH ONE HAS AN ENTRY
+034200*    FOR BOTH SYMBOL '0' AND SYMBOL '1'. 2100-PROCESS-ONE-JOB
+034300*    REPORTS A GAP AS RULESET-INVALID ON SUMRPT RATHER THAN
+034400*    LETTING THE JOB CARD'S TAPE RUN INTO AN UNMATCHED STATE/
+034500*    SYMBOL COMBINATION PARTWAY THROUGH.
+034600******************************************************************
+034700 2140-VALIDATE-TRANSITIONS.
+034800     MOVE ZERO TO KNOWN-STATE-COUNT
+034900     MOVE ZERO TO VALIDATION-GAP-COUNT
+035000     PERFORM 2141-COLLECT-ONE-STATE THRU 2141-EXIT
+035100         VARYING TT-IDX FROM 1 BY 1
+035200         UNTIL TT-IDX > TRANSITION-COUNT
+035300     PERFORM 2143-VALIDATE-ONE-STATE THRU 2143-EXIT
+035400         VARYING KS-IDX FROM 1 BY 1
+035500         UNTIL KS-IDX > KNOWN-STATE-COUNT
+035600     IF VALIDATION-GAP-COUNT > ZERO
+035700         SET RULESET-INVALID TO TRUE
+035800     ELSE
+035900         SET RULESET-VALID TO TRUE
+036000     END-IF.
+036100 2140-EXIT.
+036200     EXIT.
+
+036300 2141-COLLECT-ONE-STATE.
+036400     MOVE TT-KEY(TT-IDX)(1:8) TO CANDIDATE-STATE
+036500     PERFORM 2142-ADD-IF-NEW THRU 2142-EXIT
+036600     MOVE TT-NEXT-STATE(TT-IDX) TO CANDIDATE-STATE
+036700     PERFORM 2142-ADD-IF-NEW THRU 2142-EXIT.
+036800 2141-EXIT.
+036900     EXIT.
+
+037000 2142-ADD-IF-NEW.
+037100     IF CANDIDATE-STATE NOT = 'HALT'
+037200         SET KS-NOT-FOUND TO TRUE
+037300         IF KNOWN-STATE-COUNT > ZERO
+037400             SET KS-IDX TO 1
+037500             SEARCH KNOWN-STATE-ENTRY
+037600                 AT END
+037700                     CONTINUE
+037800                 WHEN KS-STATE(KS-IDX) = CANDIDATE-STATE
+037900                     SET KS-FOUND TO TRUE
+038000             END-SEARCH
+038100         END-IF
+038200         IF KS-NOT-FOUND
+038300             ADD 1 TO KNOWN-STATE-COUNT
+038400             SET KS-IDX TO KNOWN-STATE-COUNT
+038500             MOVE CANDIDATE-STATE TO KS-STATE(KS-IDX)
+038600         END-IF
+038700     END-IF.
+038800 2142-EXIT.
+038900     EXIT.
+
+039000 2143-VALIDATE-ONE-STATE.
+039100     MOVE KS-STATE(KS-IDX) TO CHECK-STATE
+039200     MOVE '0' TO CHECK-SYMBOL
+039300     PERFORM 2144-CHECK-SYMBOL-COVERAGE THRU 2144-EXIT
+039400     MOVE '1' TO CHECK-SYMBOL
+039500     PERFORM 2144-CHECK-SYMBOL-COVERAGE THRU 2144-EXIT.
+039600 2143-EXIT.
+039700     EXIT.
+
+039800 2144-CHECK-SYMBOL-COVERAGE.
+039900     MOVE CHECK-STATE          TO CHECK-KEY(1:8)
+040000     MOVE CHECK-SYMBOL         TO CHECK-KEY(9:1)
+040100     SET COVERAGE-NOT-FOUND TO TRUE
+040200     SET TT-IDX TO 1
+040300     SEARCH TRANSITION-ENTRY
+040400         AT END
+040500             CONTINUE
+040600         WHEN TT-KEY(TT-IDX) = CHECK-KEY
+040700             SET COVERAGE-FOUND TO TRUE
+040800     END-SEARCH
+040900     IF COVERAGE-NOT-FOUND
+041000         ADD 1 TO VALIDATION-GAP-COUNT
+041100     END-IF.
+041200 2144-EXIT.
+041300     EXIT.
+
+041400******************************************************************
+041500*    2150-COMPUTE-ELAPSED
+041600*    TIME-OF-DAY FROM ACCEPT FROM TIME DOES NOT SUBTRACT CLEANLY
+041700*    AS A SINGLE HHMMSSCC NUMBER, SO BOTH TIMES ARE BROKEN INTO
+041800*    PARTS AND CONVERTED TO TOTAL HUNDREDTHS OF A SECOND BEFORE
+041900*    THE SUBTRACTION. A RUN THAT CROSSES MIDNIGHT ADDS A DAY BACK.
+042000******************************************************************
+042100 2150-COMPUTE-ELAPSED.
+042200     COMPUTE START-TOTAL-CC =
+042300         ((START-HH * 3600) + (START-MM * 60) + START-SS) * 100
+042400             + START-CC
+042500     COMPUTE END-TOTAL-CC =
+042600         ((END-HH * 3600) + (END-MM * 60) + END-SS) * 100
+042700             + END-CC
+042800     IF END-TOTAL-CC >= START-TOTAL-CC
+042900         COMPUTE ELAPSED-CC = END-TOTAL-CC - START-TOTAL-CC
+043000     ELSE
+043100         COMPUTE ELAPSED-CC =
+043200             END-TOTAL-CC - START-TOTAL-CC + DAY-TOTAL-CC
+043300     END-IF.
+043400 2150-EXIT.
+043500     EXIT.
+
+043600******************************************************************
+043700*    2190-WRITE-REPORT-LINE
+043800*    WRITES ONE CONSOLIDATED SUMMARY LINE FOR THE JOB CARD JUST
+043900*    PROCESSED.
+044000******************************************************************
+044100 2190-WRITE-REPORT-LINE.
+044200     MOVE JC-JOB-NAME    TO SR-JOB-NAME
+044300     MOVE SPACE          TO SR-SEP1
+044400     MOVE JC-START-TAPE  TO SR-START-TAPE
+044500     MOVE SPACE          TO SR-SEP2
+044600     MOVE TAPE-ENTRY     TO SR-FINAL-TAPE
+044700     MOVE SPACE          TO SR-SEP3
+044800     MOVE STATE          TO SR-FINAL-STATE
+044900     MOVE SPACE          TO SR-SEP4
+045000     MOVE STEP-COUNT     TO SR-STEP-COUNT
+045100     MOVE SPACE          TO SR-SEP5
+045200     MOVE ELAPSED-CC     TO SR-ELAPSED
+045300     MOVE SPACE          TO SR-SEP6
+045400     MOVE HALT-REASON    TO SR-HALT-REASON
+045500     WRITE SUMRPT-RECORD.
+045600 2190-EXIT.
+045700     EXIT.
+
+045800******************************************************************
+045900*    3000-RUN-MACHINE
+046000*    DRIVES THE CURRENT JOB CARD'S TAPE UNTIL THE MACHINE REACHES
+046100*    STATE HALT OR RUNS AWAY PAST MAX-STEPS.
+046200******************************************************************
+046300 3000-RUN-MACHINE.
+046400     PERFORM 3100-RUN-ONE-STEP THRU 3100-EXIT
+046500         UNTIL STATE = 'HALT' OR RUNAWAY-DETECTED.
+046600 3000-EXIT.
+046700     EXIT.
+
+046800 3100-RUN-ONE-STEP.
+046900     IF STEP-COUNT >= MAX-STEPS
+047000         SET RUNAWAY-DETECTED TO TRUE
+047100         MOVE 'MAX STEPS EXCEEDED' TO HALT-REASON
+047200         MOVE 'HALT' TO STATE
+047300     ELSE
+047400         ADD 1 TO STEP-COUNT
+047500         MOVE TAPE-ENTRY(HEAD:1)   TO READ-SYMBOL
+047600         MOVE STATE                TO TRANSITION-KEY(1:8)
+047700         MOVE READ-SYMBOL          TO TRANSITION-KEY(9:1)
+047800         PERFORM 4000-DETERMINE-ACTION THRU 4000-EXIT
+047900         IF NEXT-STATE = SPACES
+048000             MOVE 'NO VALID TRANSITION' TO HALT-REASON
+048100             MOVE 'HALT' TO STATE
+048200         ELSE
+048300             MOVE NEXT-STATE   TO STATE
+048400             MOVE WRITE-SYMBOL TO TAPE-ENTRY(HEAD:1)
+048500             COMPUTE NEW-HEAD = HEAD + DIRECTION
+048600             IF NEW-HEAD < 1 OR NEW-HEAD > TAPE-LENGTH
+048700                 MOVE 'RAN OFF TAPE' TO HALT-REASON
+048800                 MOVE 'HALT' TO STATE
+048900             ELSE
+049000                 MOVE NEW-HEAD TO HEAD
+049100             END-IF
+049200         END-IF
+049300     END-IF.
+049400 3100-EXIT.
+049500     EXIT.
+
+049600******************************************************************
+049700*    4000-DETERMINE-ACTION
+049800*    LOOKS UP TRANSITION-KEY IN THE TABLE LOADED FOR THIS JOB
+049900*    CARD.
+050000******************************************************************
+050100 4000-DETERMINE-ACTION.
+050200     MOVE SPACES TO NEXT-STATE
+050300     MOVE SPACE  TO WRITE-SYMBOL
+050400     MOVE 0      TO DIRECTION
+050500     SET TT-IDX TO 1
+050600     SEARCH TRANSITION-ENTRY
+050700         AT END
+050800             CONTINUE
+050900         WHEN TT-KEY(TT-IDX) = TRANSITION-KEY
+051000             MOVE TT-NEXT-STATE(TT-IDX)   TO NEXT-STATE
+051100             MOVE TT-WRITE-SYMBOL(TT-IDX) TO WRITE-SYMBOL
+051200             MOVE TT-DIRECTION(TT-IDX)    TO DIRECTION
+051300     END-SEARCH.
+051400 4000-EXIT.
+051500     EXIT.
+
+051600******************************************************************
+051700*    9000-TERMINATE
+051800*    END-OF-RUN HOUSEKEEPING. A DECK WITH ONE OR MORE JOB CARDS
+051900*    THAT RAN AWAY PAST MAX-STEPS SETS A NONZERO RETURN-CODE SO
+052000*    THE CONDITION IS VISIBLE TO THE CALLING JCL - SAME CONVENTION
+052100*    AS TuringMachine'S 9000-TERMINATE - RATHER THAN RELYING ON
+052200*    SOMEONE TO CATCH IT BY READING SUMRPT BY HAND.
+052300******************************************************************
+052400 9000-TERMINATE.
+052500     CLOSE JOBDECK
+052600     CLOSE SUMRPT
+052700     IF RUNAWAY-COUNT > 0
+052800         MOVE 16 TO RETURN-CODE
+052900         DISPLAY 'ABEND CONDITION(S) - ' RUNAWAY-COUNT
+053000             ' JOB(S) EXCEEDED MAX-STEPS'
+053100     END-IF
+053200     DISPLAY 'Jobs processed: ' JOB-COUNT.
+053300 9000-EXIT.
+053400     EXIT.
+
+053500 END PROGRAM TMDRIVER.
